@@ -0,0 +1,208 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     WORDMAINT.
+000030 AUTHOR.         R TODD CARRUTH.
+000040 INSTALLATION.   GAMES BATCH SHOP.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* WORDMAINT MAINTAINS THE WORDS FILE USED BY THE HANGMAN GAME
+000090* WITHOUT REQUIRING THE OPERATOR TO HAND-EDIT THE DATA.  IT IS
+000100* RUN FROM THE COMMAND LINE WITH TWO TO FOUR PARAMETERS:
+000110*
+000120*     WORDMAINT ADD    <WORD> <E|M|H>
+000130*     WORDMAINT REMOVE <WORD>
+000140*     WORDMAINT LIST
+000150*
+000160* ADD APPENDS A NEW RECORD TO THE END OF THE WORDS FILE.  THE
+000170* DIFFICULTY CODE (EASY, MEDIUM OR HARD) IS OPTIONAL AND DEFAULTS
+000180* TO MEDIUM WHEN OMITTED.  REMOVE REBUILDS THE WORDS FILE ONTO A
+000190* WORK FILE (WORDSNEW) OMITTING ANY RECORD THAT MATCHES THE GIVEN
+000200* WORD - THE OPERATOR COPIES WORDSNEW OVER WORDS AS A FOLLOW-ON
+000210* JCL STEP, THE SAME WAY ANY OTHER REBUILD-IN-PLACE JOB IN THIS
+000220* SHOP IS HANDLED.  LIST JUST DISPLAYS EVERY RECORD ON THE FILE,
+000230* WORD, LENGTH AND DIFFICULTY CODE.
+000240*
+000250* MODIFICATION HISTORY
+000260* DATE       INIT  DESCRIPTION
+000270* ---------  ----  -------------------------------------------
+000280* 2026-08-09  RTC  ORIGINAL VERSION.
+000290* 2026-08-09  RTC  ADD NOW ACCEPTS AN OPTIONAL DIFFICULTY CODE
+000300*                  AND LIST SHOWS IT.
+000310*-----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT WORDS-FILE          ASSIGN TO "WORDS"
+000360                                ORGANIZATION LINE SEQUENTIAL
+000370                                FILE STATUS IS WORDS-STATUS.
+000380     SELECT WORDS-NEW-FILE      ASSIGN TO "WORDSNEW"
+000390                                ORGANIZATION LINE SEQUENTIAL
+000400                                FILE STATUS IS WORDS-NEW-STATUS.
+000410*
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  WORDS-FILE
+000450     RECORD CONTAINS 24 CHARACTERS.
+000460     COPY WORDREC.
+000470*
+000480 FD  WORDS-NEW-FILE
+000490     RECORD CONTAINS 24 CHARACTERS.
+000500 01  WORDS-NEW-RECORD            PIC X(24).
+000510*
+000520 WORKING-STORAGE SECTION.
+000530 01  WORDS-STATUS                 PIC X(2).
+000540     88  WORDS-OK                 VALUE "00".
+000550     88  WORDS-EOF                VALUE "10".
+000555     88  WORDS-NOT-FOUND          VALUE "35".
+000560 01  WORDS-NEW-STATUS             PIC X(2).
+000570     88  WORDS-NEW-OK             VALUE "00".
+000580*
+000590 01  CMD-ACTION                   PIC X(8).
+000600 01  CMD-WORD                     PIC X(20).
+000610 01  CMD-DIFFICULTY               PIC X(1).
+000620 01  CMD-ARG-COUNT                PIC 9(3).
+000630*
+000640 01  FILLER                       PIC X.
+000650     88  KEEP-RECORD              VALUE "Y".
+000660     88  DROP-RECORD              VALUE "N".
+000670*
+000680 PROCEDURE DIVISION.
+000690*-----------------------------------------------------------------
+000700* 0000-MAINLINE
+000710*-----------------------------------------------------------------
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+000740     EVALUATE CMD-ACTION
+000750         WHEN "ADD"
+000760             PERFORM 2000-ADD-WORD   THRU 2000-EXIT
+000770         WHEN "REMOVE"
+000780             PERFORM 3000-REMOVE-WORD THRU 3000-EXIT
+000790         WHEN "LIST"
+000800             PERFORM 4000-LIST-WORDS THRU 4000-EXIT
+000810         WHEN OTHER
+000820             DISPLAY "USAGE: WORDMAINT ADD|REMOVE <WORD>"
+000830             DISPLAY "       WORDMAINT LIST"
+000840     END-EVALUATE.
+000850     GOBACK.
+000860*
+000870*-----------------------------------------------------------------
+000880* 1000-INITIALIZE - PULL THE COMMAND LINE ARGUMENTS APART.
+000890*-----------------------------------------------------------------
+000900 1000-INITIALIZE.
+000910     MOVE SPACES                TO CMD-ACTION CMD-WORD.
+000920     MOVE "M"                   TO CMD-DIFFICULTY.
+000930     ACCEPT CMD-ARG-COUNT        FROM ARGUMENT-NUMBER.
+000940     IF CMD-ARG-COUNT NOT LESS THAN 1
+000950         DISPLAY 1               UPON ARGUMENT-NUMBER
+000960         ACCEPT CMD-ACTION       FROM ARGUMENT-VALUE
+000970         MOVE FUNCTION UPPER-CASE (CMD-ACTION) TO CMD-ACTION
+000980     END-IF.
+000990     IF CMD-ARG-COUNT NOT LESS THAN 2
+001000         DISPLAY 2               UPON ARGUMENT-NUMBER
+001010         ACCEPT CMD-WORD         FROM ARGUMENT-VALUE
+001020         MOVE FUNCTION UPPER-CASE (CMD-WORD) TO CMD-WORD
+001030     END-IF.
+001040     IF CMD-ARG-COUNT NOT LESS THAN 3
+001050         DISPLAY 3               UPON ARGUMENT-NUMBER
+001060         ACCEPT CMD-DIFFICULTY   FROM ARGUMENT-VALUE
+001070         MOVE FUNCTION UPPER-CASE (CMD-DIFFICULTY)
+001080             TO CMD-DIFFICULTY
+001090     END-IF.
+001100 1000-EXIT.
+001110     EXIT.
+001120*
+001130*-----------------------------------------------------------------
+001140* 2000-ADD-WORD - APPEND ONE RECORD TO THE END OF THE WORDS FILE.
+001150*-----------------------------------------------------------------
+001160 2000-ADD-WORD.
+001170     IF CMD-WORD = SPACES
+001180         DISPLAY "ADD REQUIRES A WORD PARAMETER"
+001190         GO TO 2000-EXIT
+001200     END-IF.
+001210     IF CMD-DIFFICULTY NOT = "E" AND CMD-DIFFICULTY NOT = "M"
+001220             AND CMD-DIFFICULTY NOT = "H"
+001230         MOVE "M"                TO CMD-DIFFICULTY
+001240     END-IF.
+001250     OPEN EXTEND WORDS-FILE.
+001252     IF WORDS-NOT-FOUND
+001254         OPEN OUTPUT WORDS-FILE
+001256     END-IF.
+001260     MOVE CMD-WORD               TO WREC-WORD.
+001270     MOVE FUNCTION STORED-CHAR-LENGTH
+001280         (FUNCTION TRIM (CMD-WORD)) TO WREC-WORD-LEN.
+001290     MOVE CMD-DIFFICULTY        TO WREC-DIFFICULTY.
+001300     WRITE WORD-RECORD.
+001310     CLOSE WORDS-FILE.
+001320     DISPLAY "ADDED " FUNCTION TRIM (CMD-WORD)
+001330         " (" WREC-DIFFICULTY ")".
+001340 2000-EXIT.
+001350     EXIT.
+001360*
+001370*-----------------------------------------------------------------
+001380* 3000-REMOVE-WORD - COPY WORDS TO WORDSNEW, DROPPING ANY RECORD
+001390* THAT MATCHES CMD-WORD.
+001400*-----------------------------------------------------------------
+001410 3000-REMOVE-WORD.
+001420     IF CMD-WORD = SPACES
+001430         DISPLAY "REMOVE REQUIRES A WORD PARAMETER"
+001440         GO TO 3000-EXIT
+001450     END-IF.
+001460     OPEN INPUT WORDS-FILE.
+001462     IF NOT WORDS-OK
+001464         DISPLAY "UNABLE TO OPEN WORDS FILE, STATUS "
+001466             WORDS-STATUS
+001468         GO TO 3000-EXIT
+001470     END-IF.
+001480     OPEN OUTPUT WORDS-NEW-FILE.
+001490     PERFORM 3100-COPY-RECORD    THRU 3100-EXIT
+001500         UNTIL WORDS-EOF.
+001510     CLOSE WORDS-FILE.
+001520     CLOSE WORDS-NEW-FILE.
+001530     DISPLAY "REMOVED " FUNCTION TRIM (CMD-WORD)
+001535         " - COPY WORDSNEW OVER WORDS TO COMMIT".
+001540 3000-EXIT.
+001550     EXIT.
+001560*
+001570 3100-COPY-RECORD.
+001580     READ WORDS-FILE NEXT RECORD
+001590         AT END
+001600             SET WORDS-EOF       TO TRUE
+001610         NOT AT END
+001620             SET KEEP-RECORD     TO TRUE
+001630             IF WREC-WORD = CMD-WORD
+001640                 SET DROP-RECORD TO TRUE
+001650             END-IF
+001660             IF KEEP-RECORD
+001670                 MOVE WORD-RECORD TO WORDS-NEW-RECORD
+001680                 WRITE WORDS-NEW-RECORD
+001690             END-IF
+001700     END-READ.
+001710 3100-EXIT.
+001720     EXIT.
+001730*
+001740*-----------------------------------------------------------------
+001750* 4000-LIST-WORDS - DISPLAY EVERY RECORD ON THE WORDS FILE.
+001760*-----------------------------------------------------------------
+001770 4000-LIST-WORDS.
+001780     OPEN INPUT WORDS-FILE.
+001782     IF NOT WORDS-OK
+001784         DISPLAY "UNABLE TO OPEN WORDS FILE, STATUS "
+001786             WORDS-STATUS
+001788         GO TO 4000-EXIT
+001790     END-IF.
+001792     PERFORM 4100-DISPLAY-RECORD THRU 4100-EXIT
+001800         UNTIL WORDS-EOF.
+001810     CLOSE WORDS-FILE.
+001820 4000-EXIT.
+001830     EXIT.
+001840*
+001850 4100-DISPLAY-RECORD.
+001860     READ WORDS-FILE NEXT RECORD
+001870         AT END
+001880             SET WORDS-EOF       TO TRUE
+001890         NOT AT END
+001900       DISPLAY FUNCTION TRIM (WREC-WORD) " (" WREC-WORD-LEN
+001910           "/" WREC-DIFFICULTY ")"
+001920     END-READ.
+001930 4100-EXIT.
+001940     EXIT.
