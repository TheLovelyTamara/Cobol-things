@@ -1,58 +1,552 @@
-  identification division.
-   program-id. hangman.
-
-   data division.
-   working-storage section.
-   01 word                             pic X(100).
-   01 word-length                      pic 9(3).
-   01 guess                            pic X.
-   01 FILLER.
-      88  clear-to-no-guesses          VALUE ZERO.
-      05  FILLER occurs 256 times.
-          10  FILLER                   PIC X.
-              88  letter-guessed       VALUE "1".
-   01 FILLER                           pic X.
-      88  done                         VALUE "Q".
-      88  done-not                     VALUE "7".
-   01 FILLER                           pic X.
-      88  no-missing-letters           VALUE ":".
-      88  missing-letter               VALUE "3".
-   01 i                                pic 9(3).
-
-   procedure division.
-  * TODO: pick random word from word list
-       move "hello"               to word
-       move 5                     to word-length
-
-  * TODO: show this in debug mode only
-       display "word: " word
-
-       set clear-to-no-guesses    TO TRUE
-       set done-not               TO TRUE
-
-       perform until done
-           accept guess
-           SET letter-guessed 
-                ( function ord ( guess ) )
-                                  TO TRUE
-           SET no-missing-letters TO TRUE
-           MOVE ZERO              TO i
-           perform 
-             word-length TIMES
-               add 1              TO i
-               if letter-guessed 
-                   ( function ord ( word ( i : 1 ) ) ) 
-                   display word ( i : 1 ) with no advancing
-               else
-                   SET missing-letter
-                                  TO TRUE
-                   display "_" with no advancing
-               end-if
-           end-perform
-           display " "
-           if no-missing-letters
-               SET done           TO TRUE
-           end-if
-       end-perform
-       goback
-       .
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     HANGMAN.
+000030 AUTHOR.         R TODD CARRUTH.
+000040 INSTALLATION.   GAMES BATCH SHOP.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* HANGMAN PLAYS AN INTERACTIVE LETTER-GUESSING GAME AGAINST A
+000090* WORD PULLED FROM THE WORDS FILE.
+000100*
+000110* MODIFICATION HISTORY
+000120* DATE       INIT  DESCRIPTION
+000130* ---------  ----  -------------------------------------------
+000140* 2026-08-09  RTC  ORIGINAL VERSION.  WORD WAS A HARDCODED
+000150*                  LITERAL ("HELLO") AND THE GAME HAD NO LOSS
+000160*                  CONDITION.
+000170* 2026-08-09  RTC  WORD IS NOW CHOSEN AT RANDOM FROM THE WORDS
+000180*                  FILE INSTEAD OF THE "HELLO" LITERAL.
+000190* 2026-08-09  RTC  ADDED A WRONG-GUESS LIMIT SO THE GAME CAN BE
+000200*                  LOST, NOT JUST WON OR QUIT.
+000210* 2026-08-09  RTC  COMPLETED GAMES NOW WRITE A RECORD TO THE
+000220*                  GAMESTAT FILE FOR DAILY REPORTING.
+000230* 2026-08-09  RTC  THE WORD-REVEAL DISPLAY NOW ONLY FIRES WHEN
+000240*                  THE HANGDEBUG PARM/ENVIRONMENT VARIABLE IS
+000250*                  SET - IT IS NOT A PRODUCTION DISPLAY.
+000260* 2026-08-09  RTC  GUESS IS NOW VALIDATED AND FOLDED TO UPPER
+000270*                  CASE BEFORE USE, WITH A RE-PROMPT FOR ANYTHING
+000280*                  OTHER THAN A-Z OR Q.
+000290* 2026-08-09  RTC  A LETTER ALREADY IN THE LETTER-GUESSED TABLE
+000300*                  IS NOW REJECTED WITH A MESSAGE INSTEAD OF
+000310*                  BEING REPROCESSED.
+000320* 2026-08-09  RTC  GAME STATE IS NOW CHECKPOINTED AFTER EVERY
+000330*                  GUESS SO AN INTERRUPTED GAME CAN BE RESUMED
+000340*                  ON THE NEXT RUN.
+000350* 2026-08-09  RTC  WORDS ARE NOW CLASSIFIED EASY/MEDIUM/HARD AND
+000360*                  THE PLAYER PICKS A LEVEL AT THE START OF EACH
+000370*                  NEW GAME.
+000380* 2026-08-09  RTC  COMPLETED GAMES NOW ALSO WRITE A LEADERBOARD
+000390*                  FEED RECORD (PLAYER ID, RESULT, GUESSES AND
+000400*                  DURATION) FOR THE DOWNSTREAM CROSS-SYSTEM
+000410*                  CONSUMER, SEPARATE FROM GAMESTAT.
+000420*-----------------------------------------------------------------
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT WORDS-FILE          ASSIGN TO "WORDS"
+000470                                ORGANIZATION LINE SEQUENTIAL
+000480                                FILE STATUS IS WORDS-STATUS.
+000490     SELECT GAMESTAT-FILE       ASSIGN TO "GAMESTAT"
+000500                                ORGANIZATION LINE SEQUENTIAL
+000510                                FILE STATUS IS GAMESTAT-STATUS.
+000520     SELECT CHECKPOINT-FILE     ASSIGN TO "CHECKPNT"
+000530                                ORGANIZATION LINE SEQUENTIAL
+000540                                FILE STATUS IS CHECKPOINT-STATUS.
+000550     SELECT LEADERBOARD-FILE    ASSIGN TO "LBOARD"
+000560                                ORGANIZATION LINE SEQUENTIAL
+000570                                FILE STATUS IS LEADERBOARD-STATUS.
+000580*
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  WORDS-FILE
+000620     RECORD CONTAINS 24 CHARACTERS.
+000630     COPY WORDREC.
+000640*
+000650 FD  GAMESTAT-FILE
+000660     RECORD CONTAINS 38 CHARACTERS.
+000670     COPY GAMESTAT.
+000680*
+000690 FD  CHECKPOINT-FILE
+000700     RECORD CONTAINS 363 CHARACTERS.
+000710     COPY CHECKPNT.
+000720*
+000730 FD  LEADERBOARD-FILE
+000740     RECORD CONTAINS 39 CHARACTERS.
+000750     COPY LBOARD.
+000760*
+000770 WORKING-STORAGE SECTION.
+000780 01  WORD                         PIC X(100).
+000790 01  WORD-LENGTH                  PIC 9(3).
+000800 01  GUESS                        PIC X.
+000810 01  LETTER-TABLE.
+000820     88  CLEAR-TO-NO-GUESSES      VALUE ZERO.
+000830     05  LETTER-ENTRY OCCURS 256 TIMES.
+000840         10  FILLER               PIC X.
+000850             88  LETTER-GUESSED   VALUE "1".
+000860 01  FILLER                       PIC X.
+000870     88  DONE                     VALUE "Q".
+000880     88  DONE-NOT                 VALUE "7".
+000885 01  FILLER                       PIC X.
+000886     88  FATAL-ERROR              VALUE "E".
+000887     88  NO-FATAL-ERROR           VALUE "N".
+000890 01  FILLER                       PIC X.
+000900     88  NO-MISSING-LETTERS       VALUE ":".
+000910     88  MISSING-LETTER           VALUE "3".
+000920 01  I                            PIC 9(3).
+000930*
+000940 01  FILLER                       PIC X.
+000950     88  LOST                     VALUE "L".
+000960     88  NOT-LOST                 VALUE "N".
+000970 01  FILLER                       PIC X.
+000980     88  DEBUG-MODE               VALUE "D".
+000990     88  DEBUG-MODE-OFF           VALUE "O".
+001000 01  DEBUG-PARM                   PIC X(8).
+001010 01  DEBUG-ARG-COUNT              PIC 9(3).
+001020 01  FILLER                       PIC X.
+001030     88  GUESS-VALID              VALUE "V".
+001040     88  GUESS-INVALID            VALUE "I".
+001050 01  MAX-WRONG-GUESSES            PIC 9(3)     VALUE 6.
+001060 01  WRONG-GUESS-COUNT            PIC 9(3) COMP.
+001070 01  GUESS-TALLY                  PIC 9(3) COMP.
+001080*
+001090 01  GAMESTAT-STATUS               PIC X(2).
+001100     88  GAMESTAT-OK               VALUE "00".
+001105     88  GAMESTAT-NOT-FOUND        VALUE "35".
+001110 01  CURRENT-DATE-TIME             PIC X(21).
+001120 01  UNIQUE-GUESS-COUNT            PIC 9(3) COMP.
+001130*
+001140 01  CHECKPOINT-STATUS             PIC X(2).
+001150     88  CHECKPOINT-OK             VALUE "00".
+001160 01  RESUME-RESPONSE               PIC X.
+001170 01  FILLER                       PIC X.
+001180     88  RESUMED-GAME              VALUE "R".
+001190     88  NOT-RESUMED               VALUE "F".
+001200*
+001210 01  LEVEL-RESPONSE               PIC X.
+001220 01  SELECTED-DIFFICULTY          PIC X.
+001230     88  SEL-ANY-DIFFICULTY       VALUE "A".
+001240*
+001250 01  PLAYER-ID                    PIC X(10).
+001260 01  LEADERBOARD-STATUS           PIC X(2).
+001270     88  LEADERBOARD-OK           VALUE "00".
+001275     88  LEADERBOARD-NOT-FOUND    VALUE "35".
+001280 01  START-DATE-TIME              PIC X(21).
+001290 01  GAME-DURATION-SECS           PIC 9(5) COMP.
+001300 01  START-DATE-YYYYMMDD          PIC 9(8).
+001310 01  END-DATE-YYYYMMDD            PIC 9(8).
+001320 01  START-DAY-NUMBER             PIC 9(9) COMP.
+001330 01  END-DAY-NUMBER                PIC 9(9) COMP.
+001340 01  START-TIME-SECS              PIC 9(9) COMP.
+001350 01  END-TIME-SECS                PIC 9(9) COMP.
+001360*
+001370 01  WORDS-STATUS                 PIC X(2).
+001380     88  WORDS-OK                 VALUE "00".
+001390     88  WORDS-EOF                VALUE "10".
+001400 01  WORD-COUNT                   PIC 9(5) COMP.
+001410 01  WORD-PICK                    PIC 9(5) COMP.
+001420 01  WORD-SUB                     PIC 9(5) COMP.
+001430 01  RANDOM-SEED                  PIC 9(9) COMP.
+001440 01  RANDOM-FRACTION               PIC 9V9(9).
+001450*
+001460 PROCEDURE DIVISION.
+001470*-----------------------------------------------------------------
+001480* 0000-MAINLINE
+001490*-----------------------------------------------------------------
+001500 0000-MAINLINE.
+001510     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+001512     IF NOT FATAL-ERROR
+001514         PERFORM 2000-PLAY-GAME      THRU 2000-EXIT
+001516         PERFORM 8000-FINALIZE       THRU 8000-EXIT
+001518     END-IF.
+001540     GOBACK.
+001550*
+001560*-----------------------------------------------------------------
+001570* 1000-INITIALIZE - PICK THE WORD AND RESET THE GAME SWITCHES.
+001580*-----------------------------------------------------------------
+001590 1000-INITIALIZE.
+001600     SET CLEAR-TO-NO-GUESSES     TO TRUE.
+001601     SET NO-FATAL-ERROR          TO TRUE.
+001610     SET DONE-NOT                TO TRUE.
+001620     SET NOT-LOST                TO TRUE.
+001630     MOVE ZERO                  TO WRONG-GUESS-COUNT.
+001640     DISPLAY "ENTER YOUR PLAYER ID: " WITH NO ADVANCING.
+001650     ACCEPT PLAYER-ID.
+001660     MOVE FUNCTION CURRENT-DATE TO START-DATE-TIME.
+001670     PERFORM 1050-CHECK-DEBUG-SWITCH THRU 1050-EXIT.
+001680     SET NOT-RESUMED             TO TRUE.
+001690     PERFORM 1060-CHECK-FOR-RESUME THRU 1060-EXIT.
+001700     IF NOT-RESUMED
+001710         PERFORM 1070-CHOOSE-LEVEL THRU 1070-EXIT
+001720         PERFORM 1100-PICK-WORD THRU 1100-EXIT
+001730     END-IF.
+001740     IF DEBUG-MODE
+001750         DISPLAY "WORD: " WORD
+001760     END-IF.
+001770 1000-EXIT.
+001780     EXIT.
+001790*
+001800*-----------------------------------------------------------------
+001810* 1050-CHECK-DEBUG-SWITCH - DEBUG MODE COMES FROM THE FIRST
+001820* COMMAND-LINE PARM (EQUIVALENT TO AN EXEC PARM) OR, IF THAT IS
+001830* NOT SUPPLIED, FROM THE HANGDEBUG ENVIRONMENT VARIABLE.  ANY
+001840* VALUE OF "DEBUG" OR "Y" TURNS DEBUG DISPLAYS ON.
+001850*-----------------------------------------------------------------
+001860 1050-CHECK-DEBUG-SWITCH.
+001870     SET DEBUG-MODE-OFF          TO TRUE.
+001880     MOVE SPACES                TO DEBUG-PARM.
+001890     ACCEPT DEBUG-ARG-COUNT      FROM ARGUMENT-NUMBER.
+001900     IF DEBUG-ARG-COUNT NOT LESS THAN 1
+001910         DISPLAY 1               UPON ARGUMENT-NUMBER
+001920         ACCEPT DEBUG-PARM       FROM ARGUMENT-VALUE
+001930     ELSE
+001940         ACCEPT DEBUG-PARM       FROM ENVIRONMENT "HANGDEBUG"
+001950     END-IF.
+001960     MOVE FUNCTION UPPER-CASE (DEBUG-PARM) TO DEBUG-PARM.
+001970     IF DEBUG-PARM = "DEBUG" OR DEBUG-PARM = "Y"
+001980         SET DEBUG-MODE          TO TRUE
+001990     END-IF.
+002000 1050-EXIT.
+002010     EXIT.
+002020*
+002030*-----------------------------------------------------------------
+002040* 1060-CHECK-FOR-RESUME - IF THE CHECKPOINT FILE SHOWS A GAME LEFT
+002050* ACTIVE BY AN EARLIER, INTERRUPTED RUN, OFFER TO RESUME IT.  ON
+002060* RESUME, THE WORD, WRONG-GUESS COUNT AND LETTER-GUESSED TABLE ARE
+002070* RESTORED AND THE NORMAL RANDOM WORD PICK IS SKIPPED.
+002080*-----------------------------------------------------------------
+002090 1060-CHECK-FOR-RESUME.
+002100     OPEN INPUT CHECKPOINT-FILE.
+002110     IF NOT CHECKPOINT-OK
+002120         GO TO 1060-EXIT
+002130     END-IF.
+002140     READ CHECKPOINT-FILE NEXT RECORD
+002150         AT END
+002160             CONTINUE
+002170         NOT AT END
+002180             IF CKREC-GAME-ACTIVE
+002190                 DISPLAY "AN UNFINISHED GAME WAS FOUND."
+002200                 DISPLAY "RESUME IT? (Y/N): " WITH NO ADVANCING
+002210                 ACCEPT RESUME-RESPONSE
+002220                 MOVE FUNCTION UPPER-CASE (RESUME-RESPONSE)
+002230                     TO RESUME-RESPONSE
+002240                 IF RESUME-RESPONSE = "Y"
+002250                     MOVE CKREC-WORD         TO WORD
+002260                     MOVE CKREC-WORD-LEN     TO WORD-LENGTH
+002270                     MOVE CKREC-WRONG-COUNT  TO WRONG-GUESS-COUNT
+002280                     MOVE CKREC-LETTER-TABLE TO LETTER-TABLE
+002290                     SET RESUMED-GAME        TO TRUE
+002300                 END-IF
+002310             END-IF
+002320     END-READ.
+002330     CLOSE CHECKPOINT-FILE.
+002340 1060-EXIT.
+002350     EXIT.
+002360*
+002370*-----------------------------------------------------------------
+002380* 1070-CHOOSE-LEVEL - LET THE PLAYER RESTRICT THE WORD POOL TO AN
+002390* EASY, MEDIUM OR HARD WORD.  ANYTHING OTHER THAN E, M OR H PLAYS
+002400* FROM THE FULL POOL.
+002410*-----------------------------------------------------------------
+002420 1070-CHOOSE-LEVEL.
+002430     DISPLAY "CHOOSE A LEVEL - E)ASY, M)EDIUM, H)ARD, A)NY: "
+002440         WITH NO ADVANCING.
+002450     ACCEPT LEVEL-RESPONSE.
+002460     MOVE FUNCTION UPPER-CASE (LEVEL-RESPONSE) TO LEVEL-RESPONSE.
+002470     EVALUATE LEVEL-RESPONSE
+002480         WHEN "E"
+002490             MOVE "E"            TO SELECTED-DIFFICULTY
+002500         WHEN "M"
+002510             MOVE "M"            TO SELECTED-DIFFICULTY
+002520         WHEN "H"
+002530             MOVE "H"            TO SELECTED-DIFFICULTY
+002540         WHEN OTHER
+002550             SET SEL-ANY-DIFFICULTY TO TRUE
+002560     END-EVALUATE.
+002570 1070-EXIT.
+002580     EXIT.
+002590*
+002600*-----------------------------------------------------------------
+002610* 1100-PICK-WORD - COUNT THE RECORDS ON THE WORDS FILE THAT MATCH
+002620* THE CHOSEN LEVEL, PICK ONE AT RANDOM, THEN RE-READ THE FILE TO
+002630* THAT RECORD.
+002640*-----------------------------------------------------------------
+002650 1100-PICK-WORD.
+002660     MOVE ZERO                  TO WORD-COUNT.
+002670     OPEN INPUT WORDS-FILE.
+002671     IF NOT WORDS-OK
+002672         DISPLAY "UNABLE TO OPEN WORDS FILE, STATUS "
+002673             WORDS-STATUS
+002674         SET FATAL-ERROR         TO TRUE
+002675         GO TO 1100-EXIT
+002676     END-IF.
+002680     PERFORM 1110-COUNT-WORD     THRU 1110-EXIT
+002690         UNTIL WORDS-EOF.
+002700     CLOSE WORDS-FILE.
+002710*
+002720     ACCEPT RANDOM-SEED          FROM TIME.
+002730     COMPUTE RANDOM-FRACTION     = FUNCTION RANDOM (RANDOM-SEED).
+002740     COMPUTE WORD-PICK           =
+002750         FUNCTION INTEGER (RANDOM-FRACTION * WORD-COUNT) + 1.
+002760*
+002770     MOVE ZERO                  TO WORD-SUB.
+002780     OPEN INPUT WORDS-FILE.
+002790     PERFORM 1120-READ-WORD      THRU 1120-EXIT
+002800         UNTIL WORD-SUB NOT LESS THAN WORD-PICK
+002810            OR WORDS-EOF.
+002820     CLOSE WORDS-FILE.
+002830     MOVE WREC-WORD              TO WORD.
+002840     MOVE WREC-WORD-LEN          TO WORD-LENGTH.
+002850 1100-EXIT.
+002860     EXIT.
+002870*
+002880 1110-COUNT-WORD.
+002890     READ WORDS-FILE NEXT RECORD
+002900         AT END
+002910             SET WORDS-EOF       TO TRUE
+002920         NOT AT END
+002930             IF SEL-ANY-DIFFICULTY
+002940                     OR WREC-DIFFICULTY = SELECTED-DIFFICULTY
+002950                 ADD 1           TO WORD-COUNT
+002960             END-IF
+002970     END-READ.
+002980 1110-EXIT.
+002990     EXIT.
+003000*
+003010 1120-READ-WORD.
+003020     READ WORDS-FILE NEXT RECORD
+003030         AT END
+003040             SET WORDS-EOF       TO TRUE
+003050         NOT AT END
+003060             IF SEL-ANY-DIFFICULTY
+003070                     OR WREC-DIFFICULTY = SELECTED-DIFFICULTY
+003080                 ADD 1           TO WORD-SUB
+003090             END-IF
+003100     END-READ.
+003110 1120-EXIT.
+003120     EXIT.
+003130*
+003140*-----------------------------------------------------------------
+003150* 2000-PLAY-GAME - MAIN GUESSING LOOP, ONE ROUND PER LETTER.
+003160*-----------------------------------------------------------------
+003170 2000-PLAY-GAME.
+003180     PERFORM 2100-PLAY-ROUND     THRU 2100-EXIT
+003190         UNTIL DONE OR LOST.
+003200 2000-EXIT.
+003210     EXIT.
+003220*
+003230 2100-PLAY-ROUND.
+003240     PERFORM 2105-GET-VALID-GUESS THRU 2105-EXIT.
+003250     IF DONE
+003260         GO TO 2100-EXIT
+003270     END-IF.
+003280     SET LETTER-GUESSED (FUNCTION ORD (GUESS)) TO TRUE.
+003290     PERFORM 2110-CHECK-WRONG-GUESS THRU 2110-EXIT.
+003300     SET NO-MISSING-LETTERS     TO TRUE.
+003310     MOVE ZERO                  TO I.
+003320     PERFORM 2120-CHECK-LETTER   THRU 2120-EXIT
+003330         WORD-LENGTH TIMES.
+003340     DISPLAY " ".
+003350     PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT.
+003360     IF NO-MISSING-LETTERS
+003370         SET DONE                TO TRUE
+003380     END-IF.
+003390     IF LOST
+003400         DISPLAY "YOU LOST.  THE WORD WAS "
+003410             FUNCTION TRIM (WORD) "."
+003420     END-IF.
+003430     IF DONE AND NO-MISSING-LETTERS
+003440         DISPLAY "YOU WIN!"
+003450     END-IF.
+003460 2100-EXIT.
+003470     EXIT.
+003480*
+003490*-----------------------------------------------------------------
+003500* 2105-GET-VALID-GUESS - PROMPT UNTIL THE PLAYER ENTERS Q TO QUIT
+003510* OR A SINGLE LETTER A-Z, FOLDED TO UPPER CASE.
+003520*-----------------------------------------------------------------
+003530 2105-GET-VALID-GUESS.
+003540     SET GUESS-INVALID           TO TRUE.
+003550     PERFORM 2106-PROMPT-FOR-GUESS THRU 2106-EXIT
+003560         UNTIL DONE OR GUESS-VALID.
+003570 2105-EXIT.
+003580     EXIT.
+003590*
+003600 2106-PROMPT-FOR-GUESS.
+003610     DISPLAY "GUESS A LETTER (Q TO QUIT): " WITH NO ADVANCING.
+003620     ACCEPT GUESS.
+003630     IF GUESS = "Q" OR GUESS = "q"
+003640         SET DONE                TO TRUE
+003650     ELSE
+003660         MOVE FUNCTION UPPER-CASE (GUESS) TO GUESS
+003670         IF GUESS >= "A" AND GUESS <= "Z"
+003680             IF LETTER-GUESSED (FUNCTION ORD (GUESS))
+003690                 DISPLAY "YOU ALREADY TRIED THAT LETTER."
+003700             ELSE
+003710                 SET GUESS-VALID  TO TRUE
+003720             END-IF
+003730         ELSE
+003740             DISPLAY "PLEASE ENTER A SINGLE LETTER, A-Z."
+003750         END-IF
+003760     END-IF.
+003770 2106-EXIT.
+003780     EXIT.
+003790*
+003800*-----------------------------------------------------------------
+003810* 2110-CHECK-WRONG-GUESS - IF THE LETTER JUST GUESSED DOES NOT
+003820* APPEAR IN THE WORD AT ALL, CHARGE THE PLAYER A WRONG GUESS AND
+003830* END THE GAME ONCE THE LIMIT IS REACHED.
+003840*-----------------------------------------------------------------
+003850 2110-CHECK-WRONG-GUESS.
+003860     MOVE ZERO                  TO GUESS-TALLY.
+003870     INSPECT WORD (1:WORD-LENGTH)
+003880         TALLYING GUESS-TALLY FOR ALL GUESS.
+003890     IF GUESS-TALLY = ZERO
+003900         ADD 1                   TO WRONG-GUESS-COUNT
+003910         IF WRONG-GUESS-COUNT NOT LESS THAN MAX-WRONG-GUESSES
+003920             SET LOST            TO TRUE
+003930         END-IF
+003940     END-IF.
+003950 2110-EXIT.
+003960     EXIT.
+003970*
+003980*-----------------------------------------------------------------
+003990* 2120-CHECK-LETTER - DISPLAY ONE POSITION OF THE WORD, REVEALED
+004000* OR BLANKED, BASED ON THE LETTER-GUESSED TABLE.
+004010*-----------------------------------------------------------------
+004020 2120-CHECK-LETTER.
+004030     ADD 1                       TO I.
+004040     IF LETTER-GUESSED (FUNCTION ORD (WORD (I:1)))
+004050         DISPLAY WORD (I:1) WITH NO ADVANCING
+004060     ELSE
+004070         SET MISSING-LETTER      TO TRUE
+004080         DISPLAY "_" WITH NO ADVANCING
+004090     END-IF.
+004100 2120-EXIT.
+004110     EXIT.
+004120*
+004130*-----------------------------------------------------------------
+004140* 3000-WRITE-CHECKPOINT - REWRITE THE CHECKPOINT FILE WITH THE
+004150* CURRENT GAME STATE AFTER EVERY GUESS, SO A RUN THAT NEVER REACHES
+004160* 8000-FINALIZE (AN INTERRUPTED SESSION) CAN BE RESUMED LATER.
+004170*-----------------------------------------------------------------
+004180 3000-WRITE-CHECKPOINT.
+004190     SET CKREC-GAME-ACTIVE       TO TRUE.
+004200     MOVE WORD                  TO CKREC-WORD.
+004210     MOVE WORD-LENGTH           TO CKREC-WORD-LEN.
+004220     MOVE WRONG-GUESS-COUNT     TO CKREC-WRONG-COUNT.
+004230     MOVE LETTER-TABLE          TO CKREC-LETTER-TABLE.
+004240     OPEN OUTPUT CHECKPOINT-FILE.
+004250     WRITE CHECKPOINT-RECORD.
+004260     CLOSE CHECKPOINT-FILE.
+004270 3000-EXIT.
+004280     EXIT.
+004290*
+004300*-----------------------------------------------------------------
+004310* 8000-FINALIZE - FOR A COMPLETED (WON OR LOST) GAME, APPEND ONE
+004320* RECORD TO THE GAMESTAT FILE.  A GAME ENDED BY QUITTING IS NOT
+004330* COUNTED AS COMPLETED.  EITHER WAY THE CHECKPOINT IS CLEARED SO
+004340* A FINISHED OR DELIBERATELY-QUIT GAME IS NOT OFFERED FOR RESUME.
+004350*-----------------------------------------------------------------
+004360 8000-FINALIZE.
+004370     PERFORM 8005-CLEAR-CHECKPOINT THRU 8005-EXIT.
+004380     IF NOT NO-MISSING-LETTERS AND NOT LOST
+004390         GO TO 8000-EXIT
+004400     END-IF.
+004410     MOVE ZERO                  TO UNIQUE-GUESS-COUNT.
+004420     MOVE ZERO                  TO I.
+004430     PERFORM 8010-TALLY-GUESS    THRU 8010-EXIT
+004440         256 TIMES.
+004450*
+004460     OPEN EXTEND GAMESTAT-FILE.
+004461     IF GAMESTAT-NOT-FOUND
+004462         OPEN OUTPUT GAMESTAT-FILE
+004463     END-IF.
+004470     MOVE WORD                  TO GSREC-WORD.
+004480     MOVE UNIQUE-GUESS-COUNT    TO GSREC-GUESS-COUNT.
+004490     IF LOST
+004500         SET GSREC-LOST          TO TRUE
+004510     ELSE
+004520         SET GSREC-WON           TO TRUE
+004530     END-IF.
+004540     MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME.
+004550     MOVE CURRENT-DATE-TIME (1:8)  TO GSREC-GAME-DATE.
+004560     MOVE CURRENT-DATE-TIME (9:6)  TO GSREC-GAME-TIME.
+004570     WRITE GAMESTAT-RECORD.
+004580     CLOSE GAMESTAT-FILE.
+004590     PERFORM 8020-COMPUTE-DURATION THRU 8020-EXIT.
+004600     PERFORM 8030-WRITE-LEADERBOARD THRU 8030-EXIT.
+004610 8000-EXIT.
+004620     EXIT.
+004630*
+004640*-----------------------------------------------------------------
+004650* 8005-CLEAR-CHECKPOINT - RESET THE CHECKPOINT FILE TO SHOW NO
+004660* GAME ACTIVE, SINCE THE CURRENT GAME IS ENDING NORMALLY.
+004670*-----------------------------------------------------------------
+004680 8005-CLEAR-CHECKPOINT.
+004690     SET CKREC-GAME-NONE         TO TRUE.
+004700     MOVE SPACES                TO CKREC-WORD.
+004710     MOVE ZERO                  TO CKREC-WORD-LEN.
+004720     MOVE ZERO                  TO CKREC-WRONG-COUNT.
+004730     MOVE SPACES                TO CKREC-LETTER-TABLE.
+004740     OPEN OUTPUT CHECKPOINT-FILE.
+004750     WRITE CHECKPOINT-RECORD.
+004760     CLOSE CHECKPOINT-FILE.
+004770 8005-EXIT.
+004780     EXIT.
+004790*
+004800 8010-TALLY-GUESS.
+004810     ADD 1                       TO I.
+004820     IF LETTER-GUESSED (I)
+004830         ADD 1                   TO UNIQUE-GUESS-COUNT
+004840     END-IF.
+004850 8010-EXIT.
+004860     EXIT.
+004870*
+004880*-----------------------------------------------------------------
+004890* 8020-COMPUTE-DURATION - ELAPSED TIME FOR THIS RUN, FROM THE
+004900* START-DATE-TIME CAPTURED IN 1000-INITIALIZE TO NOW.
+004910*-----------------------------------------------------------------
+004920 8020-COMPUTE-DURATION.
+004930     MOVE START-DATE-TIME (1:8)  TO START-DATE-YYYYMMDD.
+004940     MOVE CURRENT-DATE-TIME (1:8) TO END-DATE-YYYYMMDD.
+004950     COMPUTE START-DAY-NUMBER =
+004960         FUNCTION INTEGER-OF-DATE (START-DATE-YYYYMMDD).
+004970     COMPUTE END-DAY-NUMBER =
+004980         FUNCTION INTEGER-OF-DATE (END-DATE-YYYYMMDD).
+004990     COMPUTE START-TIME-SECS =
+005000         FUNCTION NUMVAL (START-DATE-TIME (9:2))  * 3600
+005010       + FUNCTION NUMVAL (START-DATE-TIME (11:2)) * 60
+005020       + FUNCTION NUMVAL (START-DATE-TIME (13:2)).
+005030     COMPUTE END-TIME-SECS =
+005040         FUNCTION NUMVAL (CURRENT-DATE-TIME (9:2))  * 3600
+005050       + FUNCTION NUMVAL (CURRENT-DATE-TIME (11:2)) * 60
+005060       + FUNCTION NUMVAL (CURRENT-DATE-TIME (13:2)).
+005070     COMPUTE GAME-DURATION-SECS =
+005080         (END-DAY-NUMBER - START-DAY-NUMBER) * 86400
+005090         + END-TIME-SECS - START-TIME-SECS.
+005100 8020-EXIT.
+005110     EXIT.
+005120*
+005130*-----------------------------------------------------------------
+005140* 8030-WRITE-LEADERBOARD - APPEND ONE RECORD TO THE LEADERBOARD
+005150* INTERFACE FILE FOR THE DOWNSTREAM CROSS-SYSTEM CONSUMER.  THIS
+005160* IS SEPARATE FROM THE GAMESTAT RECORD WRITTEN ABOVE.
+005170*-----------------------------------------------------------------
+005180 8030-WRITE-LEADERBOARD.
+005190     OPEN EXTEND LEADERBOARD-FILE.
+005191     IF LEADERBOARD-NOT-FOUND
+005192         OPEN OUTPUT LEADERBOARD-FILE
+005193     END-IF.
+005200     MOVE PLAYER-ID              TO LBREC-PLAYER-ID.
+005210     MOVE WORD                  TO LBREC-WORD.
+005220     MOVE UNIQUE-GUESS-COUNT    TO LBREC-GUESS-COUNT.
+005230     IF LOST
+005240         SET LBREC-LOST          TO TRUE
+005250     ELSE
+005260         SET LBREC-WON           TO TRUE
+005270     END-IF.
+005280     MOVE GAME-DURATION-SECS    TO LBREC-DURATION-SECS.
+005290     WRITE LEADERBOARD-RECORD.
+005300     CLOSE LEADERBOARD-FILE.
+005310 8030-EXIT.
+005320     EXIT.
