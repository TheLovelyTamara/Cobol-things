@@ -0,0 +1,21 @@
+000010*-----------------------------------------------------------------
+000020*  LBOARD.CPY
+000030*
+000040*  RECORD LAYOUT FOR THE LEADERBOARD INTERFACE FILE.  ONE RECORD
+000050*  IS APPENDED FOR EACH COMPLETED GAME FOR A DOWNSTREAM CROSS-
+000060*  SYSTEM CONSUMER.  THIS IS A SEPARATE FEED FROM THE GAMESTAT
+000070*  FILE, WHICH IS FOR THIS SHOP'S OWN DAILY REPORTING ONLY.
+000080*
+000090*  MODIFICATION HISTORY
+000100*  DATE       INIT  DESCRIPTION
+000110*  ---------  ----  ------------------------------------------
+000120*  2026-08-09  RTC  ORIGINAL COPYBOOK.
+000130*-----------------------------------------------------------------
+000140 01  LEADERBOARD-RECORD.
+000150     05  LBREC-PLAYER-ID             PIC X(10).
+000160     05  LBREC-WORD                  PIC X(20).
+000170     05  LBREC-RESULT                PIC X(01).
+000180         88  LBREC-WON               VALUE "W".
+000190         88  LBREC-LOST               VALUE "L".
+000200     05  LBREC-GUESS-COUNT           PIC 9(03).
+000210     05  LBREC-DURATION-SECS         PIC 9(05).
