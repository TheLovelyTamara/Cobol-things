@@ -0,0 +1,19 @@
+000010*-----------------------------------------------------------------
+000020*  GAMESTAT.CPY
+000030*
+000040*  RECORD LAYOUT FOR THE GAMESTAT FILE.  ONE RECORD IS APPENDED
+000050*  FOR EACH COMPLETED (WON OR LOST) GAME, FOR DAILY REPORTING.
+000060*
+000070*  MODIFICATION HISTORY
+000080*  DATE       INIT  DESCRIPTION
+000090*  ---------  ----  ------------------------------------------
+000100*  2026-08-09  RTC  ORIGINAL COPYBOOK.
+000110*-----------------------------------------------------------------
+000120 01  GAMESTAT-RECORD.
+000130     05  GSREC-WORD                  PIC X(20).
+000140     05  GSREC-GUESS-COUNT           PIC 9(03).
+000150     05  GSREC-RESULT                PIC X(01).
+000160         88  GSREC-WON               VALUE "W".
+000170         88  GSREC-LOST               VALUE "L".
+000180     05  GSREC-GAME-DATE             PIC 9(08).
+000190     05  GSREC-GAME-TIME             PIC 9(06).
