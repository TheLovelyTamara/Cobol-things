@@ -0,0 +1,20 @@
+000010*-----------------------------------------------------------------
+000020*  CHECKPNT.CPY
+000030*
+000040*  RECORD LAYOUT FOR THE CHECKPOINT FILE.  HANGMAN REWRITES THIS
+000050*  SINGLE-RECORD FILE AFTER EVERY GUESS SO AN INTERRUPTED GAME
+000060*  CAN BE RESUMED ON THE NEXT RUN.
+000070*
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000100*  ---------  ----  ------------------------------------------
+000110*  2026-08-09  RTC  ORIGINAL COPYBOOK.
+000120*-----------------------------------------------------------------
+000130 01  CHECKPOINT-RECORD.
+000140     05  CKREC-ACTIVE                PIC X(01).
+000150         88  CKREC-GAME-ACTIVE        VALUE "Y".
+000160         88  CKREC-GAME-NONE          VALUE "N".
+000170     05  CKREC-WORD                   PIC X(100).
+000180     05  CKREC-WORD-LEN                PIC 9(03).
+000190     05  CKREC-WRONG-COUNT            PIC 9(03).
+000200     05  CKREC-LETTER-TABLE           PIC X(256).
