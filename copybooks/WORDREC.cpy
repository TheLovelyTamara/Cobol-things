@@ -0,0 +1,21 @@
+000010*-----------------------------------------------------------------
+000020*  WORDREC.CPY
+000030*
+000040*  RECORD LAYOUT FOR THE WORDS FILE USED BY THE HANGMAN GAME.
+000050*  ONE RECORD HOLDS ONE PLAY WORD AND ITS LENGTH.  FIXED LENGTH,
+000060*  ONE WORD PER RECORD.
+000070*
+000080*  MODIFICATION HISTORY
+000090*  DATE       INIT  DESCRIPTION
+000100*  ---------  ----  ------------------------------------------
+000110*  2026-08-09  RTC  ORIGINAL COPYBOOK.
+000120*  2026-08-09  RTC  ADDED A DIFFICULTY CODE SO THE PLAYER CAN
+000130*                   PICK AN EASY, MEDIUM OR HARD WORD.
+000140*-----------------------------------------------------------------
+000150 01  WORD-RECORD.
+000160     05  WREC-WORD                   PIC X(20).
+000170     05  WREC-WORD-LEN               PIC 9(03).
+000180     05  WREC-DIFFICULTY             PIC X(01).
+000190         88  WREC-EASY               VALUE "E".
+000200         88  WREC-MEDIUM             VALUE "M".
+000210         88  WREC-HARD               VALUE "H".
