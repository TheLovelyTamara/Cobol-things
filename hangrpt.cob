@@ -0,0 +1,191 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     HANGRPT.
+000030 AUTHOR.         R TODD CARRUTH.
+000040 INSTALLATION.   GAMES BATCH SHOP.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* HANGRPT READS THE GAMESTAT FILE PRODUCED BY HANGMAN END TO END
+000090* AND PRINTS A DAILY SUMMARY - GAMES PLAYED, WINS, LOSSES,
+000100* AVERAGE GUESSES PER GAME, AND THE WORDS NOBODY SOLVED.  RUN AS
+000110* AN END-OF-DAY BATCH STEP ALONGSIDE THIS SHOP'S OTHER REPORTS.
+000120*
+000130* MODIFICATION HISTORY
+000140* DATE       INIT  DESCRIPTION
+000150* ---------  ----  -------------------------------------------
+000160* 2026-08-09  RTC  ORIGINAL VERSION.
+000170*-----------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT GAMESTAT-FILE       ASSIGN TO "GAMESTAT"
+000220                                ORGANIZATION LINE SEQUENTIAL
+000230                                FILE STATUS IS GAMESTAT-STATUS.
+000240*
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  GAMESTAT-FILE
+000280     RECORD CONTAINS 38 CHARACTERS.
+000290     COPY GAMESTAT.
+000300*
+000310 WORKING-STORAGE SECTION.
+000320 01  GAMESTAT-STATUS              PIC X(2).
+000330     88  GAMESTAT-OK              VALUE "00".
+000340     88  GAMESTAT-EOF             VALUE "10".
+000345 01  FILLER                       PIC X.
+000346     88  FATAL-ERROR              VALUE "E".
+000347     88  NO-FATAL-ERROR           VALUE "N".
+000350*
+000360 01  GAMES-PLAYED                 PIC 9(7) COMP.
+000370 01  GAMES-WON                    PIC 9(7) COMP.
+000380 01  GAMES-LOST                   PIC 9(7) COMP.
+000390 01  GUESS-TOTAL                  PIC 9(9) COMP.
+000400 01  AVERAGE-GUESSES              PIC 9(5)V99.
+000410*
+000420 01  WORD-SUMMARY-TABLE.
+000430     05  WORD-SUMMARY             OCCURS 1000 TIMES
+000440                                  INDEXED BY WS-IDX.
+000450         10  WS-WORD              PIC X(20).
+000460         10  WS-WON-COUNT         PIC 9(5) COMP.
+000470         10  WS-LOST-COUNT        PIC 9(5) COMP.
+000480 01  WORD-SUMMARY-COUNT           PIC 9(5) COMP.
+000490*
+000500 01  FILLER                       PIC X.
+000510     88  WORD-FOUND               VALUE "Y".
+000520     88  WORD-NOT-FOUND           VALUE "N".
+000530 01  UNSOLVED-COUNT               PIC 9(5) COMP.
+000540*
+000550 PROCEDURE DIVISION.
+000560*-----------------------------------------------------------------
+000570* 0000-MAINLINE
+000580*-----------------------------------------------------------------
+000590 0000-MAINLINE.
+000600     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+000605     IF NOT FATAL-ERROR
+000606         PERFORM 2000-READ-GAMESTAT  THRU 2000-EXIT
+000607         PERFORM 3000-PRINT-REPORT   THRU 3000-EXIT
+000608     END-IF.
+000630     GOBACK.
+000640*
+000650*-----------------------------------------------------------------
+000660* 1000-INITIALIZE
+000670*-----------------------------------------------------------------
+000680 1000-INITIALIZE.
+000690     MOVE ZERO                  TO GAMES-PLAYED.
+000700     MOVE ZERO                  TO GAMES-WON.
+000710     MOVE ZERO                  TO GAMES-LOST.
+000720     MOVE ZERO                  TO GUESS-TOTAL.
+000730     MOVE ZERO                  TO WORD-SUMMARY-COUNT.
+000735     SET NO-FATAL-ERROR          TO TRUE.
+000740     OPEN INPUT GAMESTAT-FILE.
+000742     IF NOT GAMESTAT-OK
+000744         DISPLAY "UNABLE TO OPEN GAMESTAT FILE, STATUS "
+000745             GAMESTAT-STATUS
+000746         SET FATAL-ERROR         TO TRUE
+000747     END-IF.
+000750 1000-EXIT.
+000760     EXIT.
+000770*
+000780*-----------------------------------------------------------------
+000790* 2000-READ-GAMESTAT - ACCUMULATE TOTALS AND THE PER-WORD TABLE.
+000800*-----------------------------------------------------------------
+000810 2000-READ-GAMESTAT.
+000820     PERFORM 2100-READ-ONE-RECORD THRU 2100-EXIT
+000830         UNTIL GAMESTAT-EOF.
+000840     CLOSE GAMESTAT-FILE.
+000850 2000-EXIT.
+000860     EXIT.
+000870*
+000880 2100-READ-ONE-RECORD.
+000890     READ GAMESTAT-FILE NEXT RECORD
+000900         AT END
+000910             SET GAMESTAT-EOF    TO TRUE
+000920         NOT AT END
+000930             PERFORM 2200-ACCUMULATE THRU 2200-EXIT
+000940     END-READ.
+000950 2100-EXIT.
+000960     EXIT.
+000970*
+000980 2200-ACCUMULATE.
+000990     ADD 1                       TO GAMES-PLAYED.
+001000     ADD GSREC-GUESS-COUNT       TO GUESS-TOTAL.
+001010     IF GSREC-WON
+001020         ADD 1                   TO GAMES-WON
+001030     ELSE
+001040         ADD 1                   TO GAMES-LOST
+001050     END-IF.
+001060     PERFORM 2210-FIND-WORD      THRU 2210-EXIT.
+001070     IF WORD-NOT-FOUND
+001075         IF WORD-SUMMARY-COUNT NOT LESS THAN 1000
+001076             DISPLAY "WORD SUMMARY TABLE FULL - SKIPPING "
+001077                 FUNCTION TRIM (GSREC-WORD)
+001078             GO TO 2200-EXIT
+001079         END-IF
+001080         ADD 1                   TO WORD-SUMMARY-COUNT
+001090         SET WS-IDX              TO WORD-SUMMARY-COUNT
+001100         MOVE GSREC-WORD         TO WS-WORD (WS-IDX)
+001110         MOVE ZERO               TO WS-WON-COUNT (WS-IDX)
+001120         MOVE ZERO               TO WS-LOST-COUNT (WS-IDX)
+001130     END-IF.
+001140     IF GSREC-WON
+001150         ADD 1                   TO WS-WON-COUNT (WS-IDX)
+001160     ELSE
+001170         ADD 1                   TO WS-LOST-COUNT (WS-IDX)
+001180     END-IF.
+001190 2200-EXIT.
+001200     EXIT.
+001210*
+001220*-----------------------------------------------------------------
+001230* 2210-FIND-WORD - LINEAR SEARCH THE WORD-SUMMARY TABLE, LEAVING
+001240* WS-IDX POINTING AT THE MATCHING ENTRY OR ONE PAST THE END.
+001250*-----------------------------------------------------------------
+001260 2210-FIND-WORD.
+001270     SET WORD-NOT-FOUND          TO TRUE.
+001280     SET WS-IDX                  TO 1.
+001290     SEARCH WORD-SUMMARY
+001300         AT END
+001310             CONTINUE
+001315         WHEN WS-IDX > WORD-SUMMARY-COUNT
+001316             CONTINUE
+001320         WHEN WS-WORD (WS-IDX) = GSREC-WORD
+001330             SET WORD-FOUND      TO TRUE
+001340     END-SEARCH.
+001350 2210-EXIT.
+001360     EXIT.
+001370*
+001380*-----------------------------------------------------------------
+001390* 3000-PRINT-REPORT
+001400*-----------------------------------------------------------------
+001410 3000-PRINT-REPORT.
+001420     DISPLAY "HANGMAN DAILY ACTIVITY REPORT".
+001430     DISPLAY "==============================".
+001440     DISPLAY "GAMES PLAYED . . . . . : " GAMES-PLAYED.
+001450     DISPLAY "GAMES WON  . . . . . . : " GAMES-WON.
+001460     DISPLAY "GAMES LOST . . . . . . : " GAMES-LOST.
+001470     IF GAMES-PLAYED > ZERO
+001480         COMPUTE AVERAGE-GUESSES =
+001490             GUESS-TOTAL / GAMES-PLAYED
+001500         DISPLAY "AVERAGE GUESSES/GAME . : " AVERAGE-GUESSES
+001510     ELSE
+001520         DISPLAY "AVERAGE GUESSES/GAME . : N/A"
+001530     END-IF.
+001540     DISPLAY " ".
+001550     DISPLAY "WORDS NOBODY SOLVED:".
+001560     MOVE ZERO                  TO UNSOLVED-COUNT.
+001570     PERFORM 3100-PRINT-UNSOLVED THRU 3100-EXIT
+001580         VARYING WS-IDX FROM 1 BY 1
+001590         UNTIL WS-IDX > WORD-SUMMARY-COUNT.
+001600     IF UNSOLVED-COUNT = ZERO
+001610         DISPLAY "  (NONE)"
+001620     END-IF.
+001630 3000-EXIT.
+001640     EXIT.
+001650*
+001660 3100-PRINT-UNSOLVED.
+001670     IF WS-LOST-COUNT (WS-IDX) > ZERO
+001680             AND WS-WON-COUNT (WS-IDX) = ZERO
+001690         DISPLAY "  " FUNCTION TRIM (WS-WORD (WS-IDX))
+001700         ADD 1                   TO UNSOLVED-COUNT
+001710     END-IF.
+001720 3100-EXIT.
+001730     EXIT.
